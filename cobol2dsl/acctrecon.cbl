@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMCARD-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARMCARD-STATUS.
+
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT ARRFILE-FILE ASSIGN TO ARRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ARRFILE-STATUS.
+
+           SELECT VB1FILE-FILE ASSIGN TO VB1FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VB1FILE-STATUS.
+
+           SELECT VB2FILE-FILE ASSIGN TO VB2FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VB2FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJECT-STATUS.
+
+           SELECT RECONRPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMCARD-FILE
+           RECORDING MODE IS F.
+       01  PARMCARD-REC.
+           05  PARM-RUN-DATE           PIC X(8).
+           05  PARM-MODE               PIC X(1)  VALUE 'A'.
+               88  PARM-MODE-ALL           VALUE 'A'.
+               88  PARM-MODE-RANGE         VALUE 'R'.
+               88  PARM-MODE-SINGLE        VALUE 'S'.
+           05  PARM-ACCT-LOW           PIC 9(9).
+           05  PARM-ACCT-HIGH          PIC 9(9).
+           05  PARM-ACCT-SINGLE        PIC 9(9).
+
+       FD  ACCTFILE-FILE
+           RECORDING MODE IS F.
+       01  ACCTFILE-REC.
+           COPY ACCTREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-FILE-REC             PIC X(113).
+
+       FD  ARRFILE-FILE
+           RECORDING MODE IS F.
+       01  ARRFILE-REC                 PIC X(100).
+
+       FD  VB1FILE-FILE
+           RECORDING MODE IS F.
+       01  VB1FILE-REC                 PIC X(100).
+
+       FD  VB2FILE-FILE
+           RECORDING MODE IS F.
+       01  VB2FILE-REC                 PIC X(100).
+
+       FD  RECONRPT-FILE
+           RECORDING MODE IS F.
+       01  RECONRPT-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PARMCARD-STATUS    PIC X(2).
+       01  ACCTFILE-STATUS    PIC X(2).
+       01  ARRFILE-STATUS     PIC X(2).
+       01  VB1FILE-STATUS     PIC X(2).
+       01  VB2FILE-STATUS     PIC X(2).
+       01  REJECT-STATUS      PIC X(2).
+       01  RECONRPT-STATUS    PIC X(2).
+
+       01  REJECT-RECORD.
+           COPY REJECTREC.
+
+       01  WS-IN-SCOPE-SW          PIC X(1)  VALUE 'Y'.
+           88  WS-RECORD-IN-SCOPE      VALUE 'Y'.
+
+       01  WS-INPUT-COUNT         PIC 9(9)  VALUE 0.
+       01  WS-IN-SCOPE-COUNT      PIC 9(9)  VALUE 0.
+       01  WS-INSCOPE-REJECT-COUNT PIC 9(9)  VALUE 0.
+       01  WS-EXPECTED-OUT-COUNT  PIC 9(9)  VALUE 0.
+       01  WS-ARR-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-VB1-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-VB2-COUNT           PIC 9(9)  VALUE 0.
+
+       01  WS-RECON-OK-SW         PIC X(1)  VALUE 'Y'.
+           88  WS-RECON-OK            VALUE 'Y'.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-LABEL          PIC X(20).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  RPT-COUNT          PIC ZZZZZZZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  RPT-REMARK         PIC X(40).
+
+       01  WS-CHECK-LABEL         PIC X(20).
+       01  WS-CHECK-COUNT         PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-COUNT-ACCTFILE
+           PERFORM 2000-COUNT-ARRFILE
+           PERFORM 2500-COUNT-REJECTFILE
+           PERFORM 3000-COUNT-VB1FILE
+           PERFORM 4000-COUNT-VB2FILE
+           COMPUTE WS-EXPECTED-OUT-COUNT =
+               WS-IN-SCOPE-COUNT - WS-INSCOPE-REJECT-COUNT
+           PERFORM 5000-PRODUCE-RECON-REPORT
+           PERFORM 9000-END-OF-JOB
+           IF  WS-RECON-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT  PARMCARD-FILE
+           IF  PARMCARD-STATUS = '00'
+               READ PARMCARD-FILE
+               IF  PARMCARD-STATUS NOT = '00'
+                   MOVE 'A' TO PARM-MODE
+               END-IF
+           ELSE
+               MOVE 'A' TO PARM-MODE
+           END-IF
+           CLOSE PARMCARD-FILE
+           OPEN INPUT  ACCTFILE-FILE
+           OPEN INPUT  ARRFILE-FILE
+           OPEN INPUT  VB1FILE-FILE
+           OPEN INPUT  VB2FILE-FILE
+           OPEN INPUT  REJECT-FILE
+           OPEN OUTPUT RECONRPT-FILE.
+
+       0175-CHECK-ACCT-IN-SCOPE.
+           EVALUATE TRUE
+               WHEN PARM-MODE-RANGE
+                   IF  ACCT-NUMBER >= PARM-ACCT-LOW
+                   AND ACCT-NUMBER <= PARM-ACCT-HIGH
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN PARM-MODE-SINGLE
+                   IF  ACCT-NUMBER = PARM-ACCT-SINGLE
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-IN-SCOPE-SW
+           END-EVALUATE.
+
+       0176-CHECK-REJECT-IN-SCOPE.
+           EVALUATE TRUE
+               WHEN PARM-MODE-RANGE
+                   IF  REJECT-ACCT-NUMBER >= PARM-ACCT-LOW
+                   AND REJECT-ACCT-NUMBER <= PARM-ACCT-HIGH
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN PARM-MODE-SINGLE
+                   IF  REJECT-ACCT-NUMBER = PARM-ACCT-SINGLE
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-IN-SCOPE-SW
+           END-EVALUATE.
+
+      *    COUNTS EVERY INPUT RECORD (FOR DISPLAY) AND SEPARATELY THE
+      *    SUBSET THAT FALLS IN THE PARM CARD'S RUN SCOPE (REQ 008) -
+      *    ONLY THE LATTER IS EXPECTED TO REACH THE OUTPUT FILES
+       1000-COUNT-ACCTFILE.
+           MOVE '00' TO ACCTFILE-STATUS
+           PERFORM UNTIL ACCTFILE-STATUS = '10'
+               READ ACCTFILE-FILE
+                   AT END MOVE '10' TO ACCTFILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+                       PERFORM 0175-CHECK-ACCT-IN-SCOPE
+                       IF  WS-RECORD-IN-SCOPE
+                           ADD 1 TO WS-IN-SCOPE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    NETS OUT RECORDS REJECTED FOR BAD DATA (REQ 009) THAT WERE
+      *    IN SCOPE, SINCE THOSE NEVER REACH ARR/VB1/VB2/ACCTOUT
+       2500-COUNT-REJECTFILE.
+           MOVE '00' TO REJECT-STATUS
+           PERFORM UNTIL REJECT-STATUS = '10'
+               READ REJECT-FILE INTO REJECT-RECORD
+                   AT END MOVE '10' TO REJECT-STATUS
+                   NOT AT END
+                       PERFORM 0176-CHECK-REJECT-IN-SCOPE
+                       IF  WS-RECORD-IN-SCOPE
+                           ADD 1 TO WS-INSCOPE-REJECT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-COUNT-ARRFILE.
+           MOVE '00' TO ARRFILE-STATUS
+           PERFORM UNTIL ARRFILE-STATUS = '10'
+               READ ARRFILE-FILE
+                   AT END MOVE '10' TO ARRFILE-STATUS
+                   NOT AT END ADD 1 TO WS-ARR-COUNT
+               END-READ
+           END-PERFORM.
+
+       3000-COUNT-VB1FILE.
+           MOVE '00' TO VB1FILE-STATUS
+           PERFORM UNTIL VB1FILE-STATUS = '10'
+               READ VB1FILE-FILE
+                   AT END MOVE '10' TO VB1FILE-STATUS
+                   NOT AT END ADD 1 TO WS-VB1-COUNT
+               END-READ
+           END-PERFORM
+      *    VB1 CARRIES A ONE-RECORD BALANCING TRAILER - BACK IT OUT
+      *    SO THE DETAIL COUNT TIES 1-FOR-1 TO THE ACCOUNT INPUT
+           IF  WS-VB1-COUNT > 0
+               SUBTRACT 1 FROM WS-VB1-COUNT
+           END-IF.
+
+       4000-COUNT-VB2FILE.
+           MOVE '00' TO VB2FILE-STATUS
+           PERFORM UNTIL VB2FILE-STATUS = '10'
+               READ VB2FILE-FILE
+                   AT END MOVE '10' TO VB2FILE-STATUS
+                   NOT AT END ADD 1 TO WS-VB2-COUNT
+               END-READ
+           END-PERFORM
+           IF  WS-VB2-COUNT > 0
+               SUBTRACT 1 FROM WS-VB2-COUNT
+           END-IF.
+
+       5000-PRODUCE-RECON-REPORT.
+           MOVE SPACES TO RECONRPT-REC
+           STRING 'ACCOUNT EXTRACT RECONCILIATION - RUN DATE '
+               PARM-RUN-DATE DELIMITED BY SIZE
+               INTO RECONRPT-REC
+           WRITE RECONRPT-REC
+           MOVE SPACES TO RECONRPT-REC
+           WRITE RECONRPT-REC
+
+           MOVE 'ACCT INPUT-TOTAL'     TO RPT-LABEL
+           MOVE WS-INPUT-COUNT          TO RPT-COUNT
+           MOVE SPACES                  TO RPT-REMARK
+           WRITE RECONRPT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'ACCT INPUT-SCOPE'     TO RPT-LABEL
+           MOVE WS-IN-SCOPE-COUNT       TO RPT-COUNT
+           MOVE SPACES                  TO RPT-REMARK
+           WRITE RECONRPT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'REJECTED-SCOPE'       TO RPT-LABEL
+           MOVE WS-INSCOPE-REJECT-COUNT TO RPT-COUNT
+           MOVE SPACES                  TO RPT-REMARK
+           WRITE RECONRPT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'EXPECTED OUTPUT'       TO RPT-LABEL
+           MOVE WS-EXPECTED-OUT-COUNT   TO RPT-COUNT
+           MOVE SPACES                  TO RPT-REMARK
+           WRITE RECONRPT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'ARR OUTPUT'   TO WS-CHECK-LABEL
+           MOVE WS-ARR-COUNT   TO WS-CHECK-COUNT
+           PERFORM 5100-CHECK-OUTPUT-COUNT
+
+           MOVE 'VB1 OUTPUT'   TO WS-CHECK-LABEL
+           MOVE WS-VB1-COUNT   TO WS-CHECK-COUNT
+           PERFORM 5100-CHECK-OUTPUT-COUNT
+
+           MOVE 'VB2 OUTPUT'   TO WS-CHECK-LABEL
+           MOVE WS-VB2-COUNT   TO WS-CHECK-COUNT
+           PERFORM 5100-CHECK-OUTPUT-COUNT
+
+           MOVE SPACES TO RECONRPT-REC
+           WRITE RECONRPT-REC
+           IF  WS-RECON-OK
+               MOVE 'RESULT: TIES OUT 3-FOR-1, RUN CLEAN'
+                   TO RECONRPT-REC
+           ELSE
+               MOVE 'RESULT: *** DOES NOT TIE OUT - SEE ABOVE ***'
+                   TO RECONRPT-REC
+           END-IF
+           WRITE RECONRPT-REC.
+
+       5100-CHECK-OUTPUT-COUNT.
+           MOVE WS-CHECK-LABEL TO RPT-LABEL
+           MOVE WS-CHECK-COUNT TO RPT-COUNT
+           IF  WS-CHECK-COUNT = WS-EXPECTED-OUT-COUNT
+               MOVE 'TIES TO EXPECTED OUTPUT' TO RPT-REMARK
+           ELSE
+               MOVE 'N' TO WS-RECON-OK-SW
+               MOVE '*** OUT OF BALANCE WITH EXPECTED ***'
+                   TO RPT-REMARK
+           END-IF
+           WRITE RECONRPT-REC FROM RPT-DETAIL-LINE.
+
+       9000-END-OF-JOB.
+           CLOSE ACCTFILE-FILE
+                 ARRFILE-FILE
+                 VB1FILE-FILE
+                 VB2FILE-FILE
+                 REJECT-FILE
+                 RECONRPT-FILE.
