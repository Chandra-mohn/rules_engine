@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+
+      ******************************************************
+      *  ACCOUNT INQUIRY TRANSACTION - BATCH/PARM-CARD FORM *
+      *  Looks up a single account by number and displays   *
+      *  its fields, without waiting for the next full       *
+      *  ACCTFILE-TEST extract to run.                        *
+      *                                                        *
+      *  No CICS translator is available in this toolchain,   *
+      *  so this ships as the batch-with-parm-card fallback   *
+      *  the request calls out; it reads the account number   *
+      *  from a PARMCARD DD instead of a CICS map/COMMAREA.   *
+      *  Does a true keyed random read against the ACCTKSDS    *
+      *  VSAM KSDS that ACCTFILE-TEST loads, rather than        *
+      *  scanning the sequential account file top to bottom.   *
+      ******************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMCARD-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARMCARD-STATUS.
+
+           SELECT ACCTKSDS-FILE ASSIGN TO ACCTKSDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KSDS-NUMBER
+               FILE STATUS IS ACCTKSDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMCARD-FILE
+           RECORDING MODE IS F.
+       01  PARMCARD-REC                PIC X(9).
+
+       FD  ACCTKSDS-FILE.
+       01  ACCTKSDS-REC.
+           COPY ACCTREC
+               REPLACING ==ACCT-NUMBER==    BY ==KSDS-NUMBER==
+                         ==ACCT-NAME==      BY ==KSDS-NAME==
+                         ==ACCT-STATUS==    BY ==KSDS-STATUS==
+                         ==ACCT-BALANCE==   BY ==KSDS-BALANCE==
+                         ==ACCT-OPEN-DATE==
+                             BY ==KSDS-OPEN-DATE==.
+
+       WORKING-STORAGE SECTION.
+       01  PARMCARD-STATUS    PIC X(2).
+       01  ACCTKSDS-STATUS    PIC X(2).
+
+       01  WS-REQUESTED-ACCT      PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-FIND-ACCOUNT
+           PERFORM 2000-DISPLAY-RESULT
+           PERFORM 9000-END-OF-JOB
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT PARMCARD-FILE
+           IF  PARMCARD-STATUS = '00'
+               READ PARMCARD-FILE INTO WS-REQUESTED-ACCT
+               IF  PARMCARD-STATUS NOT = '00'
+                   CLOSE PARMCARD-FILE
+                   DISPLAY 'PARMCARD DD EMPTY OR UNREADABLE - STATUS: '
+                       PARMCARD-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE PARMCARD-FILE
+           ELSE
+               DISPLAY 'PARMCARD DD MISSING OR UNREADABLE - STATUS: '
+                   PARMCARD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT ACCTKSDS-FILE.
+
+       1000-FIND-ACCOUNT.
+           MOVE WS-REQUESTED-ACCT TO KSDS-NUMBER
+           READ ACCTKSDS-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       2000-DISPLAY-RESULT.
+           IF  ACCTKSDS-STATUS = '00'
+               DISPLAY '-------------------------------------------'
+               DISPLAY 'ACCOUNT NUMBER : ' KSDS-NUMBER
+               DISPLAY 'ACCOUNT NAME   : ' KSDS-NAME
+               DISPLAY 'ACCOUNT STATUS : ' KSDS-STATUS
+               DISPLAY 'ACCOUNT BALANCE: ' KSDS-BALANCE
+               DISPLAY 'ACCOUNT OPENED : ' KSDS-OPEN-DATE
+               DISPLAY '-------------------------------------------'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'ACCOUNT NOT FOUND: ' WS-REQUESTED-ACCT
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       9000-END-OF-JOB.
+           CLOSE ACCTKSDS-FILE.
