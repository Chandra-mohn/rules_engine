@@ -1,24 +1,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE-PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STCDFILE-FILE ASSIGN TO STCDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STCDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STCDFILE-FILE
+           RECORDING MODE IS F.
+       01  STCDFILE-REC                PIC X(7).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-REC                  PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 COUNTER        PIC 9(3) VALUE 0.
-       01 TOTAL          PIC 9(5) VALUE 0.
-       01 STATUS-CODE    PIC X(2).
+       01  STCDFILE-STATUS    PIC X(2).
+           88  STCD-GOOD-READ     VALUE '00'.
+           88  STCD-END-OF-FILE   VALUE '10'.
+       01  REPORT-STATUS      PIC X(2).
+
+       01  STCD-INPUT-RECORD.
+           05  STCD-CODE               PIC X(2).
+           05  STCD-AMOUNT             PIC S9(7)V99 COMP-3.
+
+       01  STATUS-CODE            PIC X(2).
+       01  TOTAL                  PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-00-COUNT            PIC 9(7)  VALUE 0.
+       01  WS-00-AMOUNT           PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-10-COUNT            PIC 9(7)  VALUE 0.
+       01  WS-10-AMOUNT           PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-OTHER-COUNT         PIC 9(7)  VALUE 0.
+       01  WS-OTHER-AMOUNT        PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-COUNT         PIC 9(7)  VALUE 0.
+       01  WS-GRAND-AMOUNT        PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  RPT-HEADING-1.
+           05  FILLER             PIC X(40) VALUE
+               'DAILY STATUS CODE SUMMARY REPORT'.
+           05  FILLER             PIC X(92) VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05  FILLER             PIC X(10) VALUE 'BUCKET'.
+           05  FILLER             PIC X(12) VALUE 'COUNT'.
+           05  FILLER             PIC X(18) VALUE 'TOTAL AMOUNT'.
+           05  FILLER             PIC X(92) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-BUCKET-LABEL   PIC X(12).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RPT-BUCKET-COUNT   PIC Z,ZZZ,ZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  RPT-BUCKET-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER             PIC X(90) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           MOVE 5 TO COUNTER.
-           ADD 10 TO COUNTER.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-PROCESS-STCDFILE
+               UNTIL STCDFILE-STATUS = '10'
+           PERFORM 5000-PRINT-SUMMARY-REPORT
+           PERFORM 9000-END-OF-JOB
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT  STCDFILE-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       1000-PROCESS-STCDFILE.
+           READ STCDFILE-FILE INTO STCD-INPUT-RECORD
+               AT END MOVE '10' TO STCDFILE-STATUS
+               NOT AT END
+                   MOVE '00' TO STCDFILE-STATUS
+                   PERFORM 1100-TALLY-STATUS-CODE
+           END-READ.
 
+       1100-TALLY-STATUS-CODE.
+           MOVE STCD-CODE   TO STATUS-CODE
+           MOVE STCD-AMOUNT TO TOTAL
+           ADD 1            TO WS-GRAND-COUNT
+           ADD TOTAL        TO WS-GRAND-AMOUNT
            EVALUATE STATUS-CODE
                WHEN '00'
-                   MOVE 100 TO TOTAL
+                   ADD 1     TO WS-00-COUNT
+                   ADD TOTAL TO WS-00-AMOUNT
                WHEN '10'
-                   MOVE 200 TO TOTAL
+                   ADD 1     TO WS-10-COUNT
+                   ADD TOTAL TO WS-10-AMOUNT
                WHEN OTHER
-                   MOVE 999 TO TOTAL
+                   ADD 1     TO WS-OTHER-COUNT
+                   ADD TOTAL TO WS-OTHER-AMOUNT
            END-EVALUATE.
 
-           STOP RUN.
+       5000-PRINT-SUMMARY-REPORT.
+           WRITE REPORT-REC FROM RPT-HEADING-1
+           WRITE REPORT-REC FROM RPT-HEADING-2
+
+           MOVE '00'          TO RPT-BUCKET-LABEL
+           MOVE WS-00-COUNT   TO RPT-BUCKET-COUNT
+           MOVE WS-00-AMOUNT  TO RPT-BUCKET-AMOUNT
+           WRITE REPORT-REC FROM RPT-DETAIL-LINE
+
+           MOVE '10'          TO RPT-BUCKET-LABEL
+           MOVE WS-10-COUNT   TO RPT-BUCKET-COUNT
+           MOVE WS-10-AMOUNT  TO RPT-BUCKET-AMOUNT
+           WRITE REPORT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'OTHER'        TO RPT-BUCKET-LABEL
+           MOVE WS-OTHER-COUNT TO RPT-BUCKET-COUNT
+           MOVE WS-OTHER-AMOUNT TO RPT-BUCKET-AMOUNT
+           WRITE REPORT-REC FROM RPT-DETAIL-LINE
+
+           MOVE 'GRAND TOTAL'  TO RPT-BUCKET-LABEL
+           MOVE WS-GRAND-COUNT TO RPT-BUCKET-COUNT
+           MOVE WS-GRAND-AMOUNT TO RPT-BUCKET-AMOUNT
+           WRITE REPORT-REC FROM RPT-DETAIL-LINE.
+
+       9000-END-OF-JOB.
+           CLOSE STCDFILE-FILE
+                 REPORT-FILE.
