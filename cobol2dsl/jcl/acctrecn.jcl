@@ -0,0 +1,18 @@
+//ACCTRECN JOB  (ACCTG),'ACCOUNT RECON',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS ACCTRECON - RECONCILES ACCTEXT OUTPUT COUNTS
+//* RUN AFTER STEP010 OF ACCTEXT
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCTRECON
+//* PARMCARD: 8-BYTE RUN DATE, THEN THE SAME MODE/LOW/HIGH/SINGLE
+//* SCOPE FIELDS PASSED TO ACCTFILE-TEST'S PARMCARD FOR THIS RUN -
+//* MUST MATCH SO THE EXPECTED-OUTPUT COUNT TIES OUT
+//PARMCARD DD   *
+20260808A000000000999999999000000000
+/*
+//ACCTFILE DD   DSN=PROD.ACCT.MASTER,DISP=SHR
+//ARRFILE  DD   DSN=PROD.ACCT.ARR,DISP=SHR
+//VB1FILE  DD   DSN=PROD.ACCT.VB1,DISP=SHR
+//VB2FILE  DD   DSN=PROD.ACCT.VB2,DISP=SHR
+//REJECTFL DD   DSN=PROD.ACCT.REJECT,DISP=SHR
+//RECONRPT DD   SYSOUT=*
