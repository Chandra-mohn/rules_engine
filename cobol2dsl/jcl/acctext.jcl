@@ -0,0 +1,51 @@
+//ACCTEXT  JOB  (ACCTG),'ACCOUNT EXTRACT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS ACCTFILE-TEST - DAILY ACCOUNT FILE EXTRACT
+//*
+//* ACCTKSDS MUST BE A PRE-DEFINED VSAM KSDS CLUSTER - DEFINE IT
+//* VIA IDCAMS (KEYS(9 0) RECORDSIZE(100 100) INDEXED) BEFORE THIS
+//* JOB IS FIRST RUN; IT IS NOT ALLOCATED BY THIS STEP.
+//*
+//* THIS IS THE FRESH-RUN TEMPLATE (RESTARTIN DD DUMMY, SEE BELOW).
+//* TO RESUBMIT AFTER AN ABEND, CHANGE RESTARTIN TO DSN=PROD.ACCT.
+//* RESTART,DISP=SHR, CHANGE RESTARTOUT TO DISP=(MOD,CATLG,CATLG)
+//* AGAINST THAT SAME DSN (A FRESH CHECKPOINT OVERWRITES IT), AND
+//* CHANGE ACCTOUT/ARRFILE/VB1FILE/VB2FILE/REJECTFL TO DISP=(MOD,
+//* CATLG,KEEP) AGAINST THE SAME DSNS AS THE ABENDED RUN SO
+//* ACCTFILE-TEST CAN OPEN EXTEND AND APPEND.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCTFILE-TEST
+//* PARMCARD IS OPTIONAL - OMIT OR DD DUMMY FOR A FULL-FILE RUN
+//* MODE A = ALL, R = RANGE (USES LOW/HIGH), S = SINGLE ACCOUNT
+//* LAST 9 BYTES ARE THE REJECT-COUNT THRESHOLD FOR THE RUN
+//PARMCARD DD   *
+A000000000999999999000000000000000100
+/*
+//ACCTFILE DD   DSN=PROD.ACCT.MASTER,DISP=SHR
+//ACCTOUT  DD   DSN=PROD.ACCT.EXTRACT,DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//ARRFILE  DD   DSN=PROD.ACCT.ARR,DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//VB1FILE  DD   DSN=PROD.ACCT.VB1,DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//VB2FILE  DD   DSN=PROD.ACCT.VB2,DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//* RESTARTIN IS DD DUMMY ON A FRESH (NON-RESTART) RUN - SEE THE
+//* RESUBMIT NOTE ABOVE FOR THE RESTART FORM OF THIS DD
+//RESTARTIN DD  DUMMY
+//RESTARTOUT DD DSN=PROD.ACCT.RESTART,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=59)
+//AUDITFIL DD   DSN=PROD.ACCT.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=75)
+//ACCTKSDS DD   DSN=PROD.ACCT.KSDS,DISP=SHR
+//REJECTFL DD   DSN=PROD.ACCT.REJECT,DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=113)
+//SYSOUT   DD   SYSOUT=*
