@@ -0,0 +1,10 @@
+//ACCTINQ  JOB  (ACCTG),'ACCOUNT INQUIRY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS ACCTINQ - ONE-OFF LOOKUP OF A SINGLE ACCOUNT BY NUMBER
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCTINQ
+//PARMCARD DD   *
+000012345
+/*
+//ACCTKSDS DD   DSN=PROD.ACCT.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
