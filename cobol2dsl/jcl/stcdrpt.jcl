@@ -0,0 +1,7 @@
+//STCDRPT  JOB  (ACCTG),'STATUS CODE SUMMARY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS SAMPLE-PROGRAM - DAILY STATUS CODE SUMMARY REPORT
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SAMPLE-PROGRAM
+//STCDFILE DD   DSN=PROD.STCD.DAILY,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
