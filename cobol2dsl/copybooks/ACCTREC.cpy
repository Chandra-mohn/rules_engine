@@ -0,0 +1,16 @@
+      *****************************************************
+      *  ACCTREC.CPY                                      *
+      *  Account master record layout shared by the       *
+      *  ACCTFILE-TEST extract, the VSAM KSDS load, the    *
+      *  inquiry transaction and the reconciliation job.   *
+      *  Fixed length 100 bytes to match ACCTFILE-FILE.    *
+      *****************************************************
+       05  ACCT-NUMBER             PIC 9(9).
+       05  ACCT-NAME               PIC X(30).
+       05  ACCT-STATUS             PIC X(1).
+           88  ACCT-STATUS-ACTIVE      VALUE 'A'.
+           88  ACCT-STATUS-CLOSED      VALUE 'C'.
+           88  ACCT-STATUS-DORMANT     VALUE 'D'.
+       05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+       05  ACCT-OPEN-DATE          PIC X(8).
+       05  FILLER                  PIC X(46).
