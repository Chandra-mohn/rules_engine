@@ -0,0 +1,14 @@
+      *****************************************************
+      *  AUDITREC.CPY                                     *
+      *  Audit trail record appended to AUDIT-FILE for     *
+      *  every ABEND and EOF event out of ACCTFILE-TEST.   *
+      *****************************************************
+       05  AUDIT-JOB-NAME           PIC X(8).
+       05  AUDIT-RUN-TIMESTAMP      PIC X(21).
+       05  AUDIT-EVENT-TYPE         PIC X(5).
+           88  AUDIT-EVENT-ABEND        VALUE 'ABEND'.
+           88  AUDIT-EVENT-EOF          VALUE 'EOF'.
+       05  AUDIT-ACCTFILE-STATUS    PIC X(2).
+       05  AUDIT-APPL-RESULT        PIC 9(2).
+       05  AUDIT-RECORD-COUNT       PIC 9(9).
+       05  FILLER                   PIC X(28).
