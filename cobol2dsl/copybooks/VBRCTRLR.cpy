@@ -0,0 +1,9 @@
+      *****************************************************
+      *  VBRCTRLR.CPY                                     *
+      *  VBRC-TRLR-REC trailer layout written once to each *
+      *  of VB1FILE and VB2FILE by 9100-WRITE-VBRC-TRAILERS.*
+      *****************************************************
+       05  VBRC-TRLR-TYPE          PIC X(1)  VALUE 'T'.
+       05  VBRC-TRLR-COUNT         PIC 9(9).
+       05  VBRC-TRLR-HASH-TOTAL    PIC S9(11)V99 COMP-3.
+       05  FILLER                  PIC X(83).
