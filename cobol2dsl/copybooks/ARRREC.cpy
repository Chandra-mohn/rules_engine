@@ -0,0 +1,12 @@
+      *****************************************************
+      *  ARRREC.CPY                                       *
+      *  ARR-ARRAY-REC layout written by 1450-WRITE-ARRY-  *
+      *  RECORD.  Fields are moved in from ACCOUNT-RECORD  *
+      *  by 1400-POPUL-ARRAY-RECORD.                       *
+      *****************************************************
+       05  ARR-ACCT-NUMBER         PIC 9(9).
+       05  ARR-ACCT-NAME           PIC X(30).
+       05  ARR-ACCT-STATUS         PIC X(1).
+       05  ARR-ACCT-BALANCE        PIC S9(9)V99 COMP-3.
+       05  ARR-ACCT-OPEN-DATE      PIC X(8).
+       05  FILLER                  PIC X(46).
