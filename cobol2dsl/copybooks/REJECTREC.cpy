@@ -0,0 +1,13 @@
+      *****************************************************
+      *  REJECTREC.CPY                                    *
+      *  Reject record written for any account that fails  *
+      *  the basic sanity checks in 1250-VALIDATE-ACCT-    *
+      *  RECORD (blank/zero account number, non-numeric    *
+      *  balance, etc.) so the extract can skip it and      *
+      *  keep going instead of abending the whole run.      *
+      *****************************************************
+       05  REJECT-ACCT-NUMBER       PIC 9(9).
+       05  REJECT-REASON-CODE       PIC X(4).
+           88  REJECT-BAD-ACCT-NUM      VALUE 'ACCN'.
+           88  REJECT-BAD-BALANCE       VALUE 'BALN'.
+       05  REJECT-ORIGINAL-RECORD   PIC X(100).
