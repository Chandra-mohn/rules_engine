@@ -0,0 +1,18 @@
+      *****************************************************
+      *  RESTART.CPY                                      *
+      *  Checkpoint record written by 9999-ABEND-PROGRAM   *
+      *  and read back in at the start of the next run so  *
+      *  ACCTFILE-TEST can skip past already-processed      *
+      *  accounts instead of reprocessing the whole file.   *
+      *  Also carries the running VB1/VB2 balancing totals  *
+      *  and reject count as of the checkpoint, so a        *
+      *  restarted run's trailer/reject totals reflect the   *
+      *  whole run and not just the post-restart tail.       *
+      *****************************************************
+       05  RESTART-LAST-KEY         PIC 9(9).
+       05  RESTART-RECORD-COUNT     PIC 9(9).
+       05  RESTART-VB1-COUNT        PIC 9(9).
+       05  RESTART-VB1-HASH-TOTAL   PIC S9(11)V99 COMP-3.
+       05  RESTART-VB2-COUNT        PIC 9(9).
+       05  RESTART-VB2-HASH-TOTAL   PIC S9(11)V99 COMP-3.
+       05  RESTART-REJECT-COUNT     PIC 9(9).
