@@ -0,0 +1,13 @@
+      *****************************************************
+      *  VBRCREC.CPY                                      *
+      *  VBRC-REC1 detail layout written to both the VB1   *
+      *  and VB2 output files by 1550/1575-WRITE-V*-       *
+      *  RECORD paragraphs.                                 *
+      *****************************************************
+       05  VBRC-RECORD-TYPE         PIC X(1).
+           88  VBRC-DETAIL-RECORD       VALUE 'D'.
+           88  VBRC-TRAILER-RECORD      VALUE 'T'.
+       05  VBRC-ACCT-NUMBER         PIC 9(9).
+       05  VBRC-ACCT-STATUS         PIC X(1).
+       05  VBRC-ACCT-BALANCE        PIC S9(9)V99 COMP-3.
+       05  FILLER                   PIC X(83).
