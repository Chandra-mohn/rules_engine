@@ -1,33 +1,333 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCTFILE-TEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ACCTFILE-STATUS.
+
+           SELECT ACCTOUT-FILE ASSIGN TO ACCTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ACCTOUT-STATUS.
+
+           SELECT ARRFILE-FILE ASSIGN TO ARRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ARRFILE-STATUS.
+
+           SELECT VB1FILE-FILE ASSIGN TO VB1FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VB1FILE-STATUS.
+
+           SELECT VB2FILE-FILE ASSIGN TO VB2FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VB2FILE-STATUS.
+
+           SELECT OPTIONAL RESTARTIN-FILE ASSIGN TO RESTARTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTARTIN-STATUS.
+
+           SELECT RESTARTOUT-FILE ASSIGN TO RESTARTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTARTOUT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT OPTIONAL PARMCARD-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARMCARD-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJECT-STATUS.
+
+           SELECT ACCTKSDS-FILE ASSIGN TO ACCTKSDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KSDS-NUMBER
+               FILE STATUS IS ACCTKSDS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFILE-FILE
+           RECORDING MODE IS F.
+       01  ACCTFILE-REC                PIC X(100).
+
+       FD  ACCTOUT-FILE
+           RECORDING MODE IS F.
+       01  ACCTOUT-REC                 PIC X(100).
+
+       FD  ARRFILE-FILE
+           RECORDING MODE IS F.
+       01  ARRFILE-REC                 PIC X(100).
+
+       FD  VB1FILE-FILE
+           RECORDING MODE IS F.
+       01  VB1FILE-REC                 PIC X(100).
+
+       FD  VB2FILE-FILE
+           RECORDING MODE IS F.
+       01  VB2FILE-REC                 PIC X(100).
+
+       FD  RESTARTIN-FILE
+           RECORDING MODE IS F.
+       01  RESTARTIN-REC               PIC X(59).
+
+       FD  RESTARTOUT-FILE
+           RECORDING MODE IS F.
+       01  RESTARTOUT-REC              PIC X(59).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-REC              PIC X(75).
+
+       FD  PARMCARD-FILE
+           RECORDING MODE IS F.
+       01  PARMCARD-REC                PIC X(37).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-FILE-REC             PIC X(113).
+
+       FD  ACCTKSDS-FILE.
+       01  ACCTKSDS-REC.
+           COPY ACCTREC
+               REPLACING ==ACCT-NUMBER==    BY ==KSDS-NUMBER==
+                         ==ACCT-NAME==      BY ==KSDS-NAME==
+                         ==ACCT-STATUS==    BY ==KSDS-STATUS==
+                         ==ACCT-BALANCE==   BY ==KSDS-BALANCE==
+                         ==ACCT-OPEN-DATE==
+                             BY ==KSDS-OPEN-DATE==.
+
        WORKING-STORAGE SECTION.
-       01 ACCTFILE-STATUS    PIC X(2).
-       01 APPL-RESULT        PIC 9(2).
-       01 ACCOUNT-RECORD     PIC X(100).
-       01 ARR-ARRAY-REC      PIC X(100).
-       01 VBRC-REC1          PIC X(100).
-       01 END-OF-FILE        PIC X(1).
-       01 IO-STATUS          PIC X(2).
-       88 APPL-AOK           VALUE '00'.
-       88 APPL-EOF           VALUE '10'.
+       01  ACCTFILE-STATUS    PIC X(2).
+       01  ACCTOUT-STATUS     PIC X(2).
+       01  ARRFILE-STATUS     PIC X(2).
+       01  VB1FILE-STATUS     PIC X(2).
+       01  VB2FILE-STATUS     PIC X(2).
+       01  RESTARTIN-STATUS   PIC X(2).
+       01  RESTARTOUT-STATUS  PIC X(2).
+       01  AUDIT-STATUS       PIC X(2).
+       01  ACCTKSDS-STATUS    PIC X(2).
+       01  PARMCARD-STATUS    PIC X(2).
+       01  REJECT-STATUS      PIC X(2).
+       01  APPL-RESULT        PIC 9(2).
+
+       01  PARM-CARD.
+           05  PARM-MODE             PIC X(1)  VALUE 'A'.
+               88  PARM-MODE-ALL         VALUE 'A'.
+               88  PARM-MODE-RANGE       VALUE 'R'.
+               88  PARM-MODE-SINGLE      VALUE 'S'.
+           05  PARM-ACCT-LOW         PIC 9(9)  VALUE 0.
+           05  PARM-ACCT-HIGH        PIC 9(9)  VALUE 999999999.
+           05  PARM-ACCT-SINGLE      PIC 9(9)  VALUE 0.
+           05  PARM-REJECT-THRESHOLD PIC 9(9)  VALUE 100.
+
+       01  WS-IN-SCOPE-SW          PIC X(1)  VALUE 'Y'.
+           88  WS-RECORD-IN-SCOPE      VALUE 'Y'.
+
+       01  WS-RECORD-VALID-SW      PIC X(1)  VALUE 'Y'.
+           88  WS-RECORD-VALID         VALUE 'Y'.
+       01  WS-REJECT-REASON        PIC X(4)  VALUE SPACES.
+       01  WS-REJECT-COUNT         PIC 9(9)  VALUE 0.
+
+       01  REJECT-RECORD.
+           COPY REJECTREC.
+
+       01  RESTART-REC.
+           COPY RESTART.
+
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
+
+       01  WS-RECORDS-TO-SKIP     PIC 9(9)  VALUE 0.
+       01  WS-LAST-GOOD-KEY       PIC 9(9)  VALUE 0.
+       01  WS-JOB-NAME            PIC X(8)  VALUE 'ACCTEXT'.
+
+       01  WS-RESTART-SW          PIC X(1)  VALUE 'N'.
+           88  WS-IS-RESTART-RUN      VALUE 'Y'.
+
+       01  WS-VB1-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-VB1-HASH-TOTAL      PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-VB2-COUNT           PIC 9(9)  VALUE 0.
+       01  WS-VB2-HASH-TOTAL      PIC S9(11)V99 COMP-3 VALUE 0.
+
+       01  VBRC-TRLR-REC.
+           COPY VBRCTRLR.
+
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+
+       01  ACCT-OUT-RECORD.
+           COPY ACCTREC
+               REPLACING ==ACCT-NUMBER==    BY ==ACOT-NUMBER==
+                         ==ACCT-NAME==      BY ==ACOT-NAME==
+                         ==ACCT-STATUS==    BY ==ACOT-STATUS==
+                         ==ACCT-BALANCE==   BY ==ACOT-BALANCE==
+                         ==ACCT-OPEN-DATE==
+                             BY ==ACOT-OPEN-DATE==.
+
+       01  ARR-ARRAY-REC.
+           COPY ARRREC.
+
+       01  VBRC-REC1.
+           COPY VBRCREC.
+
+       01  END-OF-FILE        PIC X(1)    VALUE 'N'.
+       01  IO-STATUS          PIC X(2).
+       88  APPL-AOK           VALUE '00'.
+       88  APPL-EOF           VALUE '10'.
+
+       01  WS-ACCT-RECORD-COUNT   PIC 9(9)  VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-ACCTFILE-GET-NEXT UNTIL END-OF-FILE = 'Y'
+           PERFORM 9000-END-OF-JOB
+           IF  WS-REJECT-COUNT > PARM-REJECT-THRESHOLD
+               DISPLAY 'REJECT THRESHOLD EXCEEDED: ' WS-REJECT-COUNT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT  ACCTFILE-FILE
+           PERFORM 0110-LOAD-PARM-CARD
+           PERFORM 0150-LOAD-RESTART-CHECKPOINT
+      *    ON A RESTART RUN THE PRIOR PARTIAL OUTPUTS MUST BE KEPT AND
+      *    APPENDED TO, NOT TRUNCATED - A FRESH RUN STILL OPENS CLEAN
+           IF  WS-IS-RESTART-RUN
+               OPEN EXTEND ACCTOUT-FILE
+               OPEN EXTEND ARRFILE-FILE
+               OPEN EXTEND VB1FILE-FILE
+               OPEN EXTEND VB2FILE-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN I-O    ACCTKSDS-FILE
+           ELSE
+               OPEN OUTPUT ACCTOUT-FILE
+               OPEN OUTPUT ARRFILE-FILE
+               OPEN OUTPUT VB1FILE-FILE
+               OPEN OUTPUT VB2FILE-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT ACCTKSDS-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF  AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       0110-LOAD-PARM-CARD.
+           OPEN INPUT PARMCARD-FILE
+           IF  PARMCARD-STATUS = '00'
+               READ PARMCARD-FILE INTO PARM-CARD
+               IF  PARMCARD-STATUS = '00'
+                   DISPLAY 'RUN MODE: ' PARM-MODE
+                       ' LOW: ' PARM-ACCT-LOW
+                       ' HIGH: ' PARM-ACCT-HIGH
+                       ' SINGLE: ' PARM-ACCT-SINGLE
+               END-IF
+               CLOSE PARMCARD-FILE
+           END-IF.
+
+       0150-LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT RESTARTIN-FILE
+           IF  RESTARTIN-STATUS = '00'
+               READ RESTARTIN-FILE INTO RESTART-REC
+               IF  RESTARTIN-STATUS = '00'
+                   MOVE 'Y'                  TO WS-RESTART-SW
+                   MOVE RESTART-RECORD-COUNT TO WS-RECORDS-TO-SKIP
+                   MOVE RESTART-LAST-KEY     TO WS-LAST-GOOD-KEY
+      *            WS-ACCT-RECORD-COUNT IS NOT RESEEDED HERE - IT IS
+      *            REBUILT BY THE UNCONDITIONAL "ADD 1" IN 1000- AS THE
+      *            SKIPPED RECORDS ARE RE-READ, SO PRESEEDING IT WOULD
+      *            DOUBLE-COUNT THE SKIPPED PORTION OF THE FILE
+                   MOVE RESTART-VB1-COUNT      TO WS-VB1-COUNT
+                   MOVE RESTART-VB1-HASH-TOTAL TO WS-VB1-HASH-TOTAL
+                   MOVE RESTART-VB2-COUNT      TO WS-VB2-COUNT
+                   MOVE RESTART-VB2-HASH-TOTAL TO WS-VB2-HASH-TOTAL
+                   MOVE RESTART-REJECT-COUNT   TO WS-REJECT-COUNT
+                   DISPLAY 'RESTARTING AFTER ' WS-RECORDS-TO-SKIP
+                       ' RECORDS, LAST KEY ' WS-LAST-GOOD-KEY
+               END-IF
+               CLOSE RESTARTIN-FILE
+           END-IF.
+
+       0175-CHECK-ACCT-IN-SCOPE.
+           EVALUATE TRUE
+               WHEN PARM-MODE-RANGE
+                   IF  ACCT-NUMBER >= PARM-ACCT-LOW
+                   AND ACCT-NUMBER <= PARM-ACCT-HIGH
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN PARM-MODE-SINGLE
+                   IF  ACCT-NUMBER = PARM-ACCT-SINGLE
+                       MOVE 'Y' TO WS-IN-SCOPE-SW
+                   ELSE
+                       MOVE 'N' TO WS-IN-SCOPE-SW
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-IN-SCOPE-SW
+           END-EVALUATE.
+
+       1250-VALIDATE-ACCT-RECORD.
+           MOVE 'Y'   TO WS-RECORD-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF  ACCT-NUMBER = ZERO OR ACCT-NUMBER NOT NUMERIC
+               MOVE 'N'    TO WS-RECORD-VALID-SW
+               MOVE 'ACCN' TO WS-REJECT-REASON
+           END-IF
+           IF  ACCT-BALANCE NOT NUMERIC
+               MOVE 'N'    TO WS-RECORD-VALID-SW
+               MOVE 'BALN' TO WS-REJECT-REASON
+           END-IF.
+
+       1260-WRITE-REJECT-RECORD.
+           ADD 1                      TO WS-REJECT-COUNT
+           MOVE ACCT-NUMBER           TO REJECT-ACCT-NUMBER
+           MOVE WS-REJECT-REASON      TO REJECT-REASON-CODE
+           MOVE ACCOUNT-RECORD        TO REJECT-ORIGINAL-RECORD
+           WRITE REJECT-FILE-REC FROM REJECT-RECORD
+           DISPLAY 'REJECTED ACCOUNT: ' ACCT-NUMBER
+               ' REASON: ' WS-REJECT-REASON.
+
        1000-ACCTFILE-GET-NEXT.
            READ ACCTFILE-FILE INTO ACCOUNT-RECORD.
+           MOVE ACCTFILE-STATUS TO IO-STATUS
            IF  ACCTFILE-STATUS = '00'
+               ADD 1 TO WS-ACCT-RECORD-COUNT
                MOVE 0 TO APPL-RESULT
-               INITIALIZE ARR-ARRAY-REC
-               PERFORM 1100-DISPLAY-ACCT-RECORD
-               PERFORM 1300-POPUL-ACCT-RECORD
-               PERFORM 1350-WRITE-ACCT-RECORD
-               PERFORM 1400-POPUL-ARRAY-RECORD
-               PERFORM 1450-WRITE-ARRY-RECORD
-               INITIALIZE VBRC-REC1
-               PERFORM 1500-POPUL-VBRC-RECORD
-               PERFORM 1550-WRITE-VB1-RECORD
-               PERFORM 1575-WRITE-VB2-RECORD
+               IF  WS-RECORDS-TO-SKIP > 0
+                   SUBTRACT 1 FROM WS-RECORDS-TO-SKIP
+               ELSE
+                   PERFORM 0175-CHECK-ACCT-IN-SCOPE
+                   IF  WS-RECORD-IN-SCOPE
+                       PERFORM 1250-VALIDATE-ACCT-RECORD
+                       IF  WS-RECORD-VALID
+                           INITIALIZE ARR-ARRAY-REC
+                           PERFORM 1100-DISPLAY-ACCT-RECORD
+                           PERFORM 1300-POPUL-ACCT-RECORD
+                           PERFORM 1350-WRITE-ACCT-RECORD
+                           PERFORM 1400-POPUL-ARRAY-RECORD
+                           PERFORM 1450-WRITE-ARRY-RECORD
+                           INITIALIZE VBRC-REC1
+                           PERFORM 1500-POPUL-VBRC-RECORD
+                           PERFORM 1550-WRITE-VB1-RECORD
+                           PERFORM 1575-WRITE-VB2-RECORD
+                           PERFORM 1600-WRITE-ACCT-KSDS
+                       ELSE
+                           PERFORM 1260-WRITE-REJECT-RECORD
+                       END-IF
+                   END-IF
+                   MOVE ACCT-NUMBER TO WS-LAST-GOOD-KEY
+               END-IF
            ELSE
                IF  ACCTFILE-STATUS = '10'
                    MOVE 16 TO APPL-RESULT
@@ -40,12 +340,125 @@
            ELSE
                IF  APPL-EOF
                    MOVE 'Y' TO END-OF-FILE
+                   PERFORM 9920-WRITE-AUDIT-EOF
                ELSE
                    DISPLAY 'ERROR READING ACCOUNT FILE'
-                   MOVE ACCTFILE-STATUS TO IO-STATUS
                    PERFORM 9910-DISPLAY-IO-STATUS
                    PERFORM 9999-ABEND-PROGRAM
                END-IF
            END-IF
            EXIT.
+
+       1100-DISPLAY-ACCT-RECORD.
+           DISPLAY 'ACCOUNT: ' ACCT-NUMBER ' STATUS: ' ACCT-STATUS.
+
+       1300-POPUL-ACCT-RECORD.
+           MOVE ACCT-NUMBER    TO ACOT-NUMBER
+           MOVE ACCT-NAME      TO ACOT-NAME
+           MOVE ACCT-STATUS    TO ACOT-STATUS
+           MOVE ACCT-BALANCE   TO ACOT-BALANCE
+           MOVE ACCT-OPEN-DATE TO ACOT-OPEN-DATE.
+
+       1350-WRITE-ACCT-RECORD.
+           WRITE ACCTOUT-REC FROM ACCT-OUT-RECORD.
+
+       1400-POPUL-ARRAY-RECORD.
+           MOVE ACCT-NUMBER    TO ARR-ACCT-NUMBER
+           MOVE ACCT-NAME      TO ARR-ACCT-NAME
+           MOVE ACCT-STATUS    TO ARR-ACCT-STATUS
+           MOVE ACCT-BALANCE   TO ARR-ACCT-BALANCE
+           MOVE ACCT-OPEN-DATE TO ARR-ACCT-OPEN-DATE.
+
+       1450-WRITE-ARRY-RECORD.
+           WRITE ARRFILE-REC FROM ARR-ARRAY-REC.
+
+       1500-POPUL-VBRC-RECORD.
+           MOVE 'D'            TO VBRC-RECORD-TYPE
+           MOVE ACCT-NUMBER    TO VBRC-ACCT-NUMBER
+           MOVE ACCT-STATUS    TO VBRC-ACCT-STATUS
+           MOVE ACCT-BALANCE   TO VBRC-ACCT-BALANCE.
+
+       1550-WRITE-VB1-RECORD.
+           ADD 1             TO WS-VB1-COUNT
+           ADD ACCT-BALANCE  TO WS-VB1-HASH-TOTAL
+           WRITE VB1FILE-REC FROM VBRC-REC1.
+
+       1575-WRITE-VB2-RECORD.
+           ADD 1             TO WS-VB2-COUNT
+           ADD ACCT-BALANCE  TO WS-VB2-HASH-TOTAL
+           WRITE VB2FILE-REC FROM VBRC-REC1.
+
+       1600-WRITE-ACCT-KSDS.
+           MOVE ACCT-NUMBER    TO KSDS-NUMBER
+           MOVE ACCT-NAME      TO KSDS-NAME
+           MOVE ACCT-STATUS    TO KSDS-STATUS
+           MOVE ACCT-BALANCE   TO KSDS-BALANCE
+           MOVE ACCT-OPEN-DATE TO KSDS-OPEN-DATE
+           WRITE ACCTKSDS-REC
+               INVALID KEY
+                   DISPLAY 'DUPLICATE ACCOUNT KEY ON KSDS LOAD: '
+                       ACCT-NUMBER
+           END-WRITE.
+
+       9000-END-OF-JOB.
+           PERFORM 9100-WRITE-VBRC-TRAILERS
+           CLOSE ACCTFILE-FILE
+                 ACCTOUT-FILE
+                 ARRFILE-FILE
+                 VB1FILE-FILE
+                 VB2FILE-FILE
+                 AUDIT-FILE
+                 REJECT-FILE
+                 ACCTKSDS-FILE.
+
+       9100-WRITE-VBRC-TRAILERS.
+           MOVE WS-VB1-COUNT      TO VBRC-TRLR-COUNT
+           MOVE WS-VB1-HASH-TOTAL TO VBRC-TRLR-HASH-TOTAL
+           WRITE VB1FILE-REC FROM VBRC-TRLR-REC
+
+           MOVE WS-VB2-COUNT      TO VBRC-TRLR-COUNT
+           MOVE WS-VB2-HASH-TOTAL TO VBRC-TRLR-HASH-TOTAL
+           WRITE VB2FILE-REC FROM VBRC-TRLR-REC.
+
+       9910-DISPLAY-IO-STATUS.
+           DISPLAY 'I/O STATUS: ' IO-STATUS.
+
+       9920-WRITE-AUDIT-EOF.
+           MOVE WS-JOB-NAME          TO AUDIT-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-RUN-TIMESTAMP
+           MOVE 'EOF'                TO AUDIT-EVENT-TYPE
+           MOVE ACCTFILE-STATUS      TO AUDIT-ACCTFILE-STATUS
+           MOVE APPL-RESULT          TO AUDIT-APPL-RESULT
+           MOVE WS-ACCT-RECORD-COUNT TO AUDIT-RECORD-COUNT
+           WRITE AUDIT-FILE-REC FROM AUDIT-RECORD.
+
+       9930-WRITE-AUDIT-ABEND.
+           MOVE WS-JOB-NAME          TO AUDIT-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-RUN-TIMESTAMP
+           MOVE 'ABEND'              TO AUDIT-EVENT-TYPE
+           MOVE ACCTFILE-STATUS      TO AUDIT-ACCTFILE-STATUS
+           MOVE APPL-RESULT          TO AUDIT-APPL-RESULT
+           MOVE WS-ACCT-RECORD-COUNT TO AUDIT-RECORD-COUNT
+           WRITE AUDIT-FILE-REC FROM AUDIT-RECORD.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ACCTFILE-TEST ABENDING - RECORDS PROCESSED: '
+               WS-ACCT-RECORD-COUNT
+           PERFORM 9930-WRITE-AUDIT-ABEND
+           PERFORM 9950-WRITE-RESTART-CHECKPOINT
+           MOVE 16 TO RETURN-CODE
            STOP RUN.
+
+       9950-WRITE-RESTART-CHECKPOINT.
+           MOVE WS-LAST-GOOD-KEY     TO RESTART-LAST-KEY
+           MOVE WS-ACCT-RECORD-COUNT TO RESTART-RECORD-COUNT
+           MOVE WS-VB1-COUNT         TO RESTART-VB1-COUNT
+           MOVE WS-VB1-HASH-TOTAL    TO RESTART-VB1-HASH-TOTAL
+           MOVE WS-VB2-COUNT         TO RESTART-VB2-COUNT
+           MOVE WS-VB2-HASH-TOTAL    TO RESTART-VB2-HASH-TOTAL
+           MOVE WS-REJECT-COUNT      TO RESTART-REJECT-COUNT
+           OPEN OUTPUT RESTARTOUT-FILE
+           WRITE RESTARTOUT-REC FROM RESTART-REC
+           CLOSE RESTARTOUT-FILE
+           DISPLAY 'CHECKPOINT WRITTEN - LAST GOOD KEY: '
+               WS-LAST-GOOD-KEY ' RECORD COUNT: ' WS-ACCT-RECORD-COUNT.
